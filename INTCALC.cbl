@@ -0,0 +1,211 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    INTCALC.
+000300 AUTHOR.        R. DUBOIS.
+000400 INSTALLATION.  SERVICE INFORMATIQUE.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED. 08/08/2026.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 08/08/2026 RD    Original program.  Monthly interest posting -
+001100*                  applies the regulated minor savings rate or
+001200*                  the standard majeur rate to each client's
+001300*                  SOLDE, depending on WS-MAJEUR, and posts the
+001400*                  computed interest back to CLIENT-MASTER.
+001500* 08/08/2026 RD    Added an ON SIZE ERROR on the interest ADD, so
+001510*                  a client near the SOLDE picture ceiling is
+001520*                  reported as rejected instead of having its
+001530*                  balance silently truncated; guarded CLOSE of
+001540*                  each file in 9000-TERMINATE against its own
+001550*                  file not having been opened.
+001600*-----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT CLIENT-MASTER  ASSIGN TO "CLIMAST"
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS SEQUENTIAL
+002300         RECORD KEY IS WS-NOM
+002400         FILE STATUS IS WS-CM-STATUS.
+002500
+002600     SELECT INTEREST-RPT   ASSIGN TO "INTRPT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-IR-STATUS.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CLIENT-MASTER.
+003300 01  CM-CLIENT-RECORD.
+003400     COPY CLIENTREC.
+003500
+003600 FD  INTEREST-RPT.
+003700 01  IR-LINE                         PIC X(80).
+003800
+003900 WORKING-STORAGE SECTION.
+004000*-----------------------------------------------------------------
+004100* SWITCHES, RATES AND COUNTERS.
+004200*-----------------------------------------------------------------
+004300 77  WS-CM-STATUS                    PIC X(02) VALUE '00'.
+004400 77  WS-IR-STATUS                    PIC X(02) VALUE '00'.
+004500 77  WS-EOF-SW                       PIC X(01) VALUE 'N'.
+004600     88  WS-END-OF-CLIENTS               VALUE 'Y'.
+004700 77  WS-CM-OPEN-SW                   PIC X(01) VALUE 'N'.
+004710     88  WS-CM-OPEN                      VALUE 'Y'.
+004720 77  WS-IR-OPEN-SW                   PIC X(01) VALUE 'N'.
+004730     88  WS-IR-OPEN                      VALUE 'Y'.
+004800 77  WS-CLIENT-COUNT                 PIC 9(05) COMP VALUE ZERO.
+004900 77  WS-REJECT-COUNT                 PIC 9(05) COMP VALUE ZERO.
+005000 77  WS-MINEUR-RATE                  PIC 9V9999 VALUE 0.0100.
+005100 77  WS-MAJEUR-RATE                  PIC 9V9999 VALUE 0.0250.
+005200 77  WS-INTEREST                     PIC 9(06)V99 VALUE ZERO.
+005300 77  WS-REJECT-SW                    PIC X(01) VALUE 'N'.
+005310     88  WS-INTEREST-REJECTED            VALUE 'Y'.
+005400
+005500*-----------------------------------------------------------------
+005600* INTEREST REPORT LINE LAYOUT.
+005700*-----------------------------------------------------------------
+005800 01  WS-DETAIL-LINE.
+005900     05  DL-NOM                      PIC X(12).
+006000     05  FILLER                      PIC X(02) VALUE SPACE.
+006100     05  DL-STATUT                   PIC X(06).
+006200     05  FILLER                      PIC X(02) VALUE SPACE.
+006300     05  DL-INTERET                   PIC ZZZ,ZZ9.99.
+006400     05  FILLER                      PIC X(02) VALUE SPACE.
+006500     05  DL-NOUVEAU-SOLDE             PIC ZZ,ZZZ,ZZ9.99.
+006600     05  FILLER                      PIC X(35) VALUE SPACE.
+006700
+006800 PROCEDURE DIVISION.
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+007100
+007200     PERFORM 2000-PROCESS-CLIENTS THRU 2000-PROCESS-CLIENTS-EXIT
+007300         UNTIL WS-END-OF-CLIENTS.
+007400
+007500     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+007600
+007700     STOP RUN.
+007800
+007900*-----------------------------------------------------------------
+008000* 1000-INITIALIZE - OPEN THE CLIENT MASTER FOR UPDATE, OPEN THE
+008100* INTEREST REPORT, AND PRIME THE FIRST READ.
+008200*-----------------------------------------------------------------
+008300 1000-INITIALIZE.
+008400     DISPLAY "INTCALC - DEBUT DU CALCUL DES INTERETS".
+008500
+008600     OPEN I-O CLIENT-MASTER.
+008700     IF WS-CM-STATUS NOT = '00'
+008800         DISPLAY "INTCALC - OUVERTURE CLIENT-MASTER ECHEC "
+008900             WS-CM-STATUS
+009000         MOVE 'Y' TO WS-EOF-SW
+009100         GO TO 1000-INITIALIZE-EXIT
+009200     END-IF.
+009300     MOVE 'Y' TO WS-CM-OPEN-SW.
+009400
+009500     OPEN OUTPUT INTEREST-RPT.
+009600     IF WS-IR-STATUS NOT = '00'
+009700         DISPLAY "INTCALC - OUVERTURE INTEREST-RPT ECHEC "
+009800             WS-IR-STATUS
+009900     ELSE
+010000         MOVE 'Y' TO WS-IR-OPEN-SW
+010100     END-IF.
+010200
+010300     PERFORM 2100-READ-CLIENT THRU 2100-READ-CLIENT-EXIT.
+010400 1000-INITIALIZE-EXIT.
+010500     EXIT.
+010600
+010700*-----------------------------------------------------------------
+010800* 2000-PROCESS-CLIENTS - COMPUTE AND POST INTEREST FOR THE
+010900* CLIENT CURRENTLY IN THE WORK AREA.
+011000*-----------------------------------------------------------------
+011100 2000-PROCESS-CLIENTS.
+011200     ADD 1 TO WS-CLIENT-COUNT.
+011300     PERFORM 2300-CALCULATE-INTEREST
+011400         THRU 2300-CALCULATE-INTEREST-EXIT.
+011500     PERFORM 2400-WRITE-DETAIL THRU 2400-WRITE-DETAIL-EXIT.
+011600
+011700     PERFORM 2100-READ-CLIENT THRU 2100-READ-CLIENT-EXIT.
+011800 2000-PROCESS-CLIENTS-EXIT.
+011900     EXIT.
+012000
+012100*-----------------------------------------------------------------
+012200* 2100-READ-CLIENT - GET THE NEXT CLIENT-MASTER RECORD.
+012300*-----------------------------------------------------------------
+012400 2100-READ-CLIENT.
+012500     READ CLIENT-MASTER NEXT RECORD
+012600         AT END
+012700             MOVE 'Y' TO WS-EOF-SW
+012800             GO TO 2100-READ-CLIENT-EXIT
+012900     END-READ.
+013000 2100-READ-CLIENT-EXIT.
+013100     EXIT.
+013200
+013300*-----------------------------------------------------------------
+013400* 2300-CALCULATE-INTEREST - MINORS GET THE REGULATED LOW-RATE
+013500* SAVINGS TREATMENT; MAJEUR CLIENTS GET THE STANDARD RATE.  THE
+013600* COMPUTED INTEREST IS POSTED BACK TO SOLDE.  A CLIENT WHOSE
+013700* BALANCE WOULD OVERFLOW SOLDE'S PICTURE IS REJECTED INSTEAD OF
+013800* BEING SILENTLY TRUNCATED AND REWRITTEN.
+013900*-----------------------------------------------------------------
+014000 2300-CALCULATE-INTEREST.
+014100     MOVE 'N' TO WS-REJECT-SW.
+014200
+014300     IF WS-MAJEUR
+014400         COMPUTE WS-INTEREST ROUNDED = SOLDE * WS-MAJEUR-RATE
+014500     ELSE
+014600         COMPUTE WS-INTEREST ROUNDED = SOLDE * WS-MINEUR-RATE
+014700     END-IF.
+014800
+014900     ADD WS-INTEREST TO SOLDE
+015000         ON SIZE ERROR
+015100             MOVE 'Y' TO WS-REJECT-SW
+015200             ADD 1 TO WS-REJECT-COUNT
+015300         NOT ON SIZE ERROR
+015400             REWRITE CM-CLIENT-RECORD
+015500             IF WS-CM-STATUS NOT = '00'
+015600                 DISPLAY "INTCALC - REWRITE CLIENT-MASTER ECHEC "
+015700                     WS-NOM " " WS-CM-STATUS
+015800             END-IF
+015900     END-ADD.
+016000 2300-CALCULATE-INTEREST-EXIT.
+016100     EXIT.
+016200
+016300*-----------------------------------------------------------------
+016400* 2400-WRITE-DETAIL - ONE REPORT LINE PER CLIENT SHOWING THE
+016500* INTEREST POSTED AND THE RESULTING BALANCE, OR "REJETE" WHEN THE
+016600* INTEREST WAS REJECTED FOR WOULD-BE OVERFLOW.
+016700*-----------------------------------------------------------------
+016800 2400-WRITE-DETAIL.
+016900     MOVE WS-NOM TO DL-NOM.
+017000     IF WS-MAJEUR
+017100         MOVE "MAJEUR" TO DL-STATUT
+017200     ELSE
+017300         MOVE "MINEUR" TO DL-STATUT
+017400     END-IF.
+017500     MOVE WS-INTEREST TO DL-INTERET.
+017600     MOVE SOLDE       TO DL-NOUVEAU-SOLDE.
+017700     IF WS-INTEREST-REJECTED
+017800         MOVE "REJETE" TO DL-STATUT
+017900     END-IF.
+018000     MOVE WS-DETAIL-LINE TO IR-LINE.
+018100     WRITE IR-LINE.
+018200 2400-WRITE-DETAIL-EXIT.
+018300     EXIT.
+018400
+018500*-----------------------------------------------------------------
+018600* 9000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS.  EACH FILE
+018700* IS CLOSED ONLY IF IT WAS ACTUALLY OPENED, SINCE A FAILED OPEN
+018800* ON CLIENT-MASTER SKIPS THE OPEN OF INTEREST-RPT ENTIRELY.
+018900*-----------------------------------------------------------------
+019000 9000-TERMINATE.
+019100     IF WS-CM-OPEN
+019200         CLOSE CLIENT-MASTER
+019300     END-IF.
+019400     IF WS-IR-OPEN
+019500         CLOSE INTEREST-RPT
+019600     END-IF.
+019700
+019800     DISPLAY "INTCALC - CLIENTS TRAITES : " WS-CLIENT-COUNT.
+019900     DISPLAY "INTCALC - CLIENTS REJETES : " WS-REJECT-COUNT.
+020000     DISPLAY "INTCALC - FIN DU CALCUL DES INTERETS".
+020100 9000-TERMINATE-EXIT.
+020200     EXIT.
