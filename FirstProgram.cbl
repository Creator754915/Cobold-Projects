@@ -1,35 +1,408 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FirstProgram.
-       AUTHOR. Gabriel.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-NOM PIC X(12) VALUE 'RAPHAEL'.
-           02 WS-AGE PIC 9(3).
-           03 SOLDE PIC 9(4)V99.
-           88 WS-MAJEUR VALUE 18.
-
-       PROCEDURE DIVISION.
-           
-           DISPLAY "Bienvenue Coboliste !".
-           DISPLAY "Quel est ton nom ?".
-
-           ACCEPT WS-NOM.
-
-           MOVE 1457.59 TO SOLDE.
-           DISPLAY SOLDE.
-
-           DISPLAY "Et bien salut " WS-NOM.
-
-           DISPLAY "Quel est ton age ?".
-           ACCEPT WS-AGE.
-
-           SET WS-MAJEUR TO TRUE.
-
-           IF WS-AGE = 18
-               DISPLAY "Tu es majeur"
-           ELSE 
-               DISPLAY "Tu n'est pas encore majeur"
-           END-IF
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FIRSTPROGRAM.
+000300 AUTHOR.        GABRIEL.
+000400 INSTALLATION.  SERVICE INFORMATIQUE.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED. 08/08/2026.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 08/08/2026 RD    Replaced interactive ACCEPT of WS-NOM/WS-AGE
+001100*                  with a CLIENT-MASTER file read in a loop, so
+001200*                  a full client list can be run in one batch
+001300*                  pass overnight instead of one person at a
+001400*                  time at a terminal.
+001410* 08/08/2026 RD    Moved the client record fields out to the
+001420*                  CLIENTREC copy member so every program that
+001430*                  touches CLIENT-MASTER shares one definition.
+001440* 08/08/2026 RD    Reworked the age test from an exact equality
+001450*                  on 18 to a proper 18-or-older eligibility
+001460*                  test, with a reason code recorded for minors.
+001470* 08/08/2026 RD    Added an edit/validation step ahead of the
+001480*                  eligibility and balance logic; records that
+001490*                  fail the edit are written to an exceptions
+001495*                  report instead of being processed.
+001496* 08/08/2026 RD    Added a time-stamped, append-only audit log of
+001497*                  every client record processed, so a balance or
+001498*                  age classification can be traced back to the
+001499*                  run that produced it.
+001500* 08/08/2026 RD    Added checkpoint-commit logic so the FIRSTJOB
+001510*                  batch job stream can restart from the last
+001520*                  committed client instead of reprocessing the
+001530*                  whole file after an abend.
+001540* 08/08/2026 RD    Opened CLIENT-MASTER I-O and rewrote the record
+001550*                  after the eligibility test so WS-MAJEUR-SW is
+001560*                  actually persisted instead of being discarded
+001570*                  on the next READ; added WS-REASON-CODE to the
+001580*                  audit record; made CHECKPOINT-FILE an
+001590*                  append-only log opened once per run, the same
+001600*                  way AUDIT-LOG already is, instead of being
+001610*                  closed and reopened for every client.
+001620* 08/08/2026 RD    Guarded CLOSE of each file in 9000-TERMINATE
+001630*                  against that file not having been opened; the
+001640*                  eligibility REWRITE is now status-checked, and
+001650*                  the audit/checkpoint for a client is skipped if
+001660*                  the REWRITE failed, so a client is never
+001670*                  checkpointed as committed when its record was
+001680*                  not actually updated.
+001700*-----------------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT CLIENT-MASTER  ASSIGN TO "CLIMAST"
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS SEQUENTIAL
+002400         RECORD KEY IS WS-NOM
+002500         FILE STATUS IS WS-CM-STATUS.
+002600
+002700     SELECT EXCEPTION-RPT  ASSIGN TO "EXCPTRPT"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-EX-STATUS.
+003000
+003100     SELECT AUDIT-LOG      ASSIGN TO "AUDITLOG"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-AL-STATUS.
+003400
+003500     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-CK-STATUS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  CLIENT-MASTER.
+004200 01  CM-CLIENT-RECORD.
+004300     COPY CLIENTREC.
+004400
+004500 FD  EXCEPTION-RPT.
+004600 01  EX-RECORD                       PIC X(80).
+004700
+004800 FD  AUDIT-LOG.
+004900 01  AL-RECORD                       PIC X(80).
+005000
+005100 FD  CHECKPOINT-FILE.
+005200 01  CK-RECORD                       PIC X(12).
+005300
+005400 WORKING-STORAGE SECTION.
+005500*-----------------------------------------------------------------
+005600* SWITCHES.
+005700*-----------------------------------------------------------------
+005800 77  WS-CM-STATUS                    PIC X(02) VALUE '00'.
+005900 77  WS-EX-STATUS                    PIC X(02) VALUE '00'.
+006000 77  WS-AL-STATUS                    PIC X(02) VALUE '00'.
+006100 77  WS-CK-STATUS                    PIC X(02) VALUE '00'.
+006200 77  WS-EOF-SW                       PIC X(01) VALUE 'N'.
+006300     88  WS-END-OF-CLIENTS               VALUE 'Y'.
+006400 77  WS-VALID-AGE-SW                 PIC X(01) VALUE 'Y'.
+006500     88  WS-AGE-IS-VALID                  VALUE 'Y'.
+006600 77  WS-EXCEPT-COUNT                 PIC 9(05) COMP VALUE ZERO.
+006700 77  WS-EXCEPTION-REASON             PIC X(30) VALUE SPACE.
+006800 77  WS-RESTART-FOUND-SW             PIC X(01) VALUE 'N'.
+006900     88  WS-RESTART-POINT-FOUND          VALUE 'Y'.
+007000 77  WS-RESTART-KEY                  PIC X(12) VALUE SPACE.
+007100*-----------------------------------------------------------------
+007200* FILE-OPENED SWITCHES - A FAILED OPEN ON CLIENT-MASTER SKIPS THE
+007300* OPEN OF EVERY FILE DECLARED AFTER IT IN 1000-INITIALIZE, SO EACH
+007400* CLOSE IN 9000-TERMINATE MUST BE GUARDED BY ITS OWN SWITCH RATHER
+007500* THAN ASSUMED.
+007600*-----------------------------------------------------------------
+007700 77  WS-CM-OPEN-SW                   PIC X(01) VALUE 'N'.
+007800     88  WS-CM-OPEN                      VALUE 'Y'.
+007900 77  WS-EX-OPEN-SW                   PIC X(01) VALUE 'N'.
+008000     88  WS-EX-OPEN                      VALUE 'Y'.
+008100 77  WS-AL-OPEN-SW                   PIC X(01) VALUE 'N'.
+008200     88  WS-AL-OPEN                      VALUE 'Y'.
+008300 77  WS-CK-OPEN-SW                   PIC X(01) VALUE 'N'.
+008400     88  WS-CK-OPEN                      VALUE 'Y'.
+008500
+008600*-----------------------------------------------------------------
+008700* ELIGIBILITY REASON CODE - DERIVED EACH RUN, NOT PART OF THE
+008800* STORED CLIENT RECORD.
+008900*-----------------------------------------------------------------
+009000 77  WS-REASON-CODE                  PIC X(02) VALUE '00'.
+009100     88  WS-REASON-NONE                  VALUE '00'.
+009200     88  WS-REASON-COSIGNATURE-REQD      VALUE '01'.
+009300
+009400*-----------------------------------------------------------------
+009500* AUDIT RECORD WORK AREA.
+009600*-----------------------------------------------------------------
+009700 01  WS-AUDIT-TIMESTAMP.
+009800     05  WS-AL-DATE                  PIC 9(08).
+009900     05  WS-AL-TIME                  PIC 9(06).
+010000
+010100 PROCEDURE DIVISION.
+010200 0000-MAINLINE.
+010300     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+010400
+010500     PERFORM 2000-PROCESS-CLIENTS THRU 2000-PROCESS-CLIENTS-EXIT
+010600         UNTIL WS-END-OF-CLIENTS.
+010700
+010800     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+010900
+011000     STOP RUN.
+011100
+011200*-----------------------------------------------------------------
+011300* 1000-INITIALIZE - OPEN THE CLIENT MASTER AND PRIME THE FIRST
+011400* READ.
+011500*-----------------------------------------------------------------
+011600 1000-INITIALIZE.
+011700     DISPLAY "FIRSTPROGRAM - DEBUT DU TRAITEMENT CLIENT".
+011800
+011900     OPEN I-O CLIENT-MASTER.
+012000     IF WS-CM-STATUS NOT = '00'
+012100         DISPLAY "FIRSTPROGRAM - OUVERTURE CLIENT-MASTER ECHEC "
+012200             WS-CM-STATUS
+012300         MOVE 'Y' TO WS-EOF-SW
+012400         GO TO 1000-INITIALIZE-EXIT
+012500     END-IF.
+012600     MOVE 'Y' TO WS-CM-OPEN-SW.
+012700
+012800     OPEN OUTPUT EXCEPTION-RPT.
+012900     IF WS-EX-STATUS NOT = '00'
+013000         DISPLAY "FIRSTPROGRAM - OUVERTURE EXCEPTION-RPT ECHEC "
+013100             WS-EX-STATUS
+013200     ELSE
+013300         MOVE 'Y' TO WS-EX-OPEN-SW
+013400     END-IF.
+013500
+013600     OPEN EXTEND AUDIT-LOG.
+013700     IF WS-AL-STATUS NOT = '00'
+013800         OPEN OUTPUT AUDIT-LOG
+013900     END-IF.
+014000     IF WS-AL-STATUS = '00'
+014100         MOVE 'Y' TO WS-AL-OPEN-SW
+014200     END-IF.
+014300
+014400     PERFORM 1100-READ-CHECKPOINT THRU 1100-READ-CHECKPOINT-EXIT.
+014500
+014600     IF WS-RESTART-POINT-FOUND
+014700         DISPLAY "FIRSTPROGRAM - REPRISE APRES CLIENT "
+014800             WS-RESTART-KEY
+014900         MOVE WS-RESTART-KEY TO WS-NOM
+015000         START CLIENT-MASTER KEY IS GREATER THAN WS-NOM
+015100             INVALID KEY
+015200                 MOVE 'Y' TO WS-EOF-SW
+015300         END-START
+015400     END-IF.
+015500
+015600     OPEN EXTEND CHECKPOINT-FILE.
+015700     IF WS-CK-STATUS NOT = '00'
+015800         OPEN OUTPUT CHECKPOINT-FILE
+015900     END-IF.
+016000     IF WS-CK-STATUS = '00'
+016100         MOVE 'Y' TO WS-CK-OPEN-SW
+016200     END-IF.
+016300
+016400     IF NOT WS-END-OF-CLIENTS
+016500         PERFORM 2100-READ-CLIENT THRU 2100-READ-CLIENT-EXIT
+016600     END-IF.
+016700 1000-INITIALIZE-EXIT.
+016800     EXIT.
+016900
+017000*-----------------------------------------------------------------
+017100* 1100-READ-CHECKPOINT - FETCH THE KEY OF THE LAST CLIENT THAT
+017200* WAS SUCCESSFULLY COMMITTED ON A PRIOR RUN OF THIS JOB, IF ANY.
+017300*-----------------------------------------------------------------
+017400 1100-READ-CHECKPOINT.
+017500     OPEN INPUT CHECKPOINT-FILE.
+017600     IF WS-CK-STATUS NOT = '00'
+017700         GO TO 1100-READ-CHECKPOINT-EXIT
+017800     END-IF.
+017900
+018000*    CHECKPOINT-FILE IS AN APPEND-ONLY LOG, ONE LINE PER CLIENT
+018100*    COMMITTED ON A PRIOR RUN - READ TO THE END AND KEEP THE
+018200*    LAST KEY SEEN AS THE RESTART POINT.
+018300     PERFORM 1110-READ-CHECKPOINT-RECORD
+018400         THRU 1110-READ-CHECKPOINT-RECORD-EXIT
+018500         UNTIL WS-CK-STATUS NOT = '00'.
+018600
+018700     IF WS-RESTART-KEY NOT = SPACE
+018800         SET WS-RESTART-POINT-FOUND TO TRUE
+018900     END-IF.
+019000
+019100     CLOSE CHECKPOINT-FILE.
+019200 1100-READ-CHECKPOINT-EXIT.
+019300     EXIT.
+019400
+019500*-----------------------------------------------------------------
+019600* 1110-READ-CHECKPOINT-RECORD - ONE RECORD OF THE CHECKPOINT LOG.
+019700*-----------------------------------------------------------------
+019800 1110-READ-CHECKPOINT-RECORD.
+019900     READ CHECKPOINT-FILE
+020000         AT END
+020100             GO TO 1110-READ-CHECKPOINT-RECORD-EXIT
+020200     END-READ.
+020300
+020400     MOVE CK-RECORD TO WS-RESTART-KEY.
+020500 1110-READ-CHECKPOINT-RECORD-EXIT.
+020600     EXIT.
+020700
+020800*-----------------------------------------------------------------
+020900* 2000-PROCESS-CLIENTS - ONE ITERATION PER CLIENT RECORD ALREADY
+021000* IN THE WORK AREA.
+021100*-----------------------------------------------------------------
+021200 2000-PROCESS-CLIENTS.
+021300     PERFORM 2200-VALIDATE-AGE THRU 2200-VALIDATE-AGE-EXIT.
+021400
+021500     IF WS-AGE-IS-VALID
+021600         DISPLAY SOLDE
+021700         DISPLAY "ET BIEN SALUT " WS-NOM
+021800         PERFORM 2300-DETERMINE-ELIGIBILITY
+021900             THRU 2300-DETERMINE-ELIGIBILITY-EXIT
+022000         IF WS-CM-STATUS = '00'
+022100             PERFORM 2500-WRITE-AUDIT THRU 2500-WRITE-AUDIT-EXIT
+022200             PERFORM 2600-COMMIT-CHECKPOINT
+022300                 THRU 2600-COMMIT-CHECKPOINT-EXIT
+022400         ELSE
+022500             DISPLAY "FIRSTPROGRAM - REWRITE CLIENT-MASTER ECHEC "
+022600                 WS-NOM " " WS-CM-STATUS
+022700         END-IF
+022800     ELSE
+022900         ADD 1 TO WS-EXCEPT-COUNT
+023000         PERFORM 2700-WRITE-EXCEPTION
+023100             THRU 2700-WRITE-EXCEPTION-EXIT
+023200     END-IF.
+023300
+023400     PERFORM 2100-READ-CLIENT THRU 2100-READ-CLIENT-EXIT.
+023500 2000-PROCESS-CLIENTS-EXIT.
+023600     EXIT.
+023700
+023800*-----------------------------------------------------------------
+023900* 2100-READ-CLIENT - GET THE NEXT CLIENT-MASTER RECORD.
+024000*-----------------------------------------------------------------
+024100 2100-READ-CLIENT.
+024200     READ CLIENT-MASTER NEXT RECORD
+024300         AT END
+024400             MOVE 'Y' TO WS-EOF-SW
+024500             GO TO 2100-READ-CLIENT-EXIT
+024600     END-READ.
+024700 2100-READ-CLIENT-EXIT.
+024800     EXIT.
+024900
+025000*-----------------------------------------------------------------
+025100* 2200-VALIDATE-AGE - EDIT WS-AGE BEFORE IT REACHES ANY SOLDE OR
+025200* ELIGIBILITY LOGIC.  NON-NUMERIC OR OUT-OF-RANGE AGES ARE
+025300* REJECTED RATHER THAN PROCESSED.
+025400*-----------------------------------------------------------------
+025500 2200-VALIDATE-AGE.
+025600     MOVE 'Y' TO WS-VALID-AGE-SW.
+025700     MOVE SPACE TO WS-EXCEPTION-REASON.
+025800
+025900     IF WS-AGE IS NOT NUMERIC
+026000         MOVE 'N' TO WS-VALID-AGE-SW
+026100         MOVE "AGE NON NUMERIQUE" TO WS-EXCEPTION-REASON
+026200     ELSE
+026300         IF WS-AGE > 120
+026400             MOVE 'N' TO WS-VALID-AGE-SW
+026500             MOVE "AGE HORS LIMITE (0-120)"
+026600                 TO WS-EXCEPTION-REASON
+026700         END-IF
+026800     END-IF.
+026900 2200-VALIDATE-AGE-EXIT.
+027000     EXIT.
+027100
+027200*-----------------------------------------------------------------
+027300* 2300-DETERMINE-ELIGIBILITY - ADULT/MINOR TEST ON AGE >= 18.
+027400* MINORS ARE FLAGGED WITH A REASON CODE REQUIRING A GUARDIAN
+027500* CO-SIGNATURE RATHER THAN SIMPLY BEING TOLD THEY ARE NOT MAJEUR.
+027600* THE REWRITE IS STATUS-CHECKED BY THE CALLER (2000-PROCESS-
+027700* CLIENTS), WHICH SKIPS THE AUDIT/CHECKPOINT FOR THIS CLIENT IF
+027800* IT FAILED.
+027900*-----------------------------------------------------------------
+028000 2300-DETERMINE-ELIGIBILITY.
+028100     IF WS-AGE >= 18
+028200         SET WS-MAJEUR TO TRUE
+028300         SET WS-REASON-NONE TO TRUE
+028400         DISPLAY "TU ES MAJEUR"
+028500     ELSE
+028600         SET WS-MINEUR TO TRUE
+028700         SET WS-REASON-COSIGNATURE-REQD TO TRUE
+028800         DISPLAY "TU N'EST PAS ENCORE MAJEUR - SIGNATURE TUTEUR"
+028900     END-IF.
+029000
+029100     REWRITE CM-CLIENT-RECORD.
+029200 2300-DETERMINE-ELIGIBILITY-EXIT.
+029300     EXIT.
+029400
+029500*-----------------------------------------------------------------
+029600* 2500-WRITE-AUDIT - RECORD WHAT WAS READ AND DECIDED FOR THIS
+029700* CLIENT, TIME-STAMPED, ON THE APPEND-ONLY AUDIT LOG.
+029800*-----------------------------------------------------------------
+029900 2500-WRITE-AUDIT.
+030000     ACCEPT WS-AL-DATE FROM DATE YYYYMMDD.
+030100     ACCEPT WS-AL-TIME FROM TIME.
+030200
+030300     MOVE SPACE TO AL-RECORD.
+030400     STRING WS-AL-DATE     DELIMITED BY SIZE
+030500            " "            DELIMITED BY SIZE
+030600            WS-AL-TIME     DELIMITED BY SIZE
+030700            " "            DELIMITED BY SIZE
+030800            WS-NOM         DELIMITED BY SIZE
+030900            " "            DELIMITED BY SIZE
+031000            WS-AGE         DELIMITED BY SIZE
+031100            " "            DELIMITED BY SIZE
+031200            SOLDE          DELIMITED BY SIZE
+031300            " "            DELIMITED BY SIZE
+031400            WS-MAJEUR-SW   DELIMITED BY SIZE
+031500            " "            DELIMITED BY SIZE
+031600            WS-REASON-CODE DELIMITED BY SIZE
+031700       INTO AL-RECORD
+031800     END-STRING.
+031900
+032000     WRITE AL-RECORD.
+032100 2500-WRITE-AUDIT-EXIT.
+032200     EXIT.
+032300
+032400*-----------------------------------------------------------------
+032500* 2600-COMMIT-CHECKPOINT - RECORD THIS CLIENT AS THE LAST ONE
+032600* SUCCESSFULLY PROCESSED, SO A RESTART CAN PICK UP FROM HERE
+032700* INSTEAD OF THE TOP OF THE FILE.  CHECKPOINT-FILE IS OPENED
+032800* ONCE FOR THE WHOLE RUN (SEE 1000-INITIALIZE) AND KEPT OPEN, SO
+032900* THIS IS JUST ONE MORE LINE APPENDED TO THE LOG.
+033000*-----------------------------------------------------------------
+033100 2600-COMMIT-CHECKPOINT.
+033200     MOVE WS-NOM TO CK-RECORD.
+033300     WRITE CK-RECORD.
+033400 2600-COMMIT-CHECKPOINT-EXIT.
+033500     EXIT.
+033600
+033700*-----------------------------------------------------------------
+033800* 2700-WRITE-EXCEPTION - LOG A REJECTED RECORD; NO FURTHER
+033900* PROCESSING IS DONE AGAINST SOLDE OR THE ELIGIBILITY TEST.
+034000*-----------------------------------------------------------------
+034100 2700-WRITE-EXCEPTION.
+034200     MOVE SPACE TO EX-RECORD.
+034300     STRING "REJET CLIENT "     DELIMITED BY SIZE
+034400            WS-NOM              DELIMITED BY SIZE
+034500            " AGE="             DELIMITED BY SIZE
+034600            WS-AGE              DELIMITED BY SIZE
+034700            " RAISON="          DELIMITED BY SIZE
+034800            WS-EXCEPTION-REASON DELIMITED BY SIZE
+034900       INTO EX-RECORD
+035000     END-STRING.
+035100
+035200     WRITE EX-RECORD.
+035300 2700-WRITE-EXCEPTION-EXIT.
+035400     EXIT.
+035500
+035600*-----------------------------------------------------------------
+035700* 9000-TERMINATE - CLOSE EACH FILE THAT WAS ACTUALLY OPENED AND
+035800* DISPLAY RUN TOTALS.
+035900*-----------------------------------------------------------------
+036000 9000-TERMINATE.
+036100     IF WS-CM-OPEN
+036200         CLOSE CLIENT-MASTER
+036300     END-IF.
+036400     IF WS-EX-OPEN
+036500         CLOSE EXCEPTION-RPT
+036600     END-IF.
+036700     IF WS-AL-OPEN
+036800         CLOSE AUDIT-LOG
+036900     END-IF.
+037000     IF WS-CK-OPEN
+037100         CLOSE CHECKPOINT-FILE
+037200     END-IF.
+037300
+037400     DISPLAY "FIRSTPROGRAM - CLIENTS REJETES : " WS-EXCEPT-COUNT.
+037500     DISPLAY "FIRSTPROGRAM - FIN DU TRAITEMENT".
+037600 9000-TERMINATE-EXIT.
+037700     EXIT.
