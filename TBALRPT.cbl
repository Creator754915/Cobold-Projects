@@ -0,0 +1,186 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TBALRPT.
+000300 AUTHOR.        R. DUBOIS.
+000400 INSTALLATION.  SERVICE INFORMATIQUE.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED. 08/08/2026.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 08/08/2026 RD    Original program.  Daily trial-balance
+001100*                  report - lists every client's SOLDE, with a
+001200*                  grand total at the bottom, so operations can
+001300*                  reconcile the client file against the
+001400*                  general ledger each morning.
+001500* 08/08/2026 RD    Guarded CLOSE of TBAL-REPORT in 9000-TERMINATE
+001510*                  against CLIENT-MASTER having failed to open,
+001520*                  which skips the TBAL-REPORT open entirely.
+001600*-----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT CLIENT-MASTER  ASSIGN TO "CLIMAST"
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS SEQUENTIAL
+002300         RECORD KEY IS WS-NOM
+002400         FILE STATUS IS WS-CM-STATUS.
+002500
+002600     SELECT TBAL-REPORT    ASSIGN TO "TBALRPT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-TB-STATUS.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CLIENT-MASTER.
+003300 01  CM-CLIENT-RECORD.
+003400     COPY CLIENTREC.
+003500
+003600 FD  TBAL-REPORT.
+003700 01  TB-LINE                         PIC X(80).
+003800
+003900 WORKING-STORAGE SECTION.
+004000*-----------------------------------------------------------------
+004100* SWITCHES AND REPORT TOTALS.
+004200*-----------------------------------------------------------------
+004300 77  WS-CM-STATUS                    PIC X(02) VALUE '00'.
+004400 77  WS-TB-STATUS                    PIC X(02) VALUE '00'.
+004500 77  WS-EOF-SW                       PIC X(01) VALUE 'N'.
+004600     88  WS-END-OF-CLIENTS               VALUE 'Y'.
+004700 77  WS-CM-OPEN-SW                   PIC X(01) VALUE 'N'.
+004710     88  WS-CM-OPEN                      VALUE 'Y'.
+004720 77  WS-TB-OPEN-SW                   PIC X(01) VALUE 'N'.
+004730     88  WS-TB-OPEN                      VALUE 'Y'.
+004800 77  WS-CLIENT-COUNT                 PIC 9(05) COMP VALUE ZERO.
+004900 77  WS-TOTAL-SOLDE                  PIC 9(08)V99 COMP-3
+004950     VALUE ZERO.
+005000
+005100*-----------------------------------------------------------------
+005200* REPORT LINE LAYOUTS.
+005300*-----------------------------------------------------------------
+005400 01  WS-HEADING-1.
+005500     05  FILLER                      PIC X(80)
+005600         VALUE "RAPPORT DE BALANCE QUOTIDIENNE - CLIENT-MASTER".
+005700
+005800 01  WS-HEADING-2.
+005900     05  FILLER                      PIC X(14) VALUE "NOM".
+006000     05  FILLER                      PIC X(08) VALUE "AGE".
+006100     05  FILLER                      PIC X(12) VALUE "SOLDE".
+006200     05  FILLER                      PIC X(46) VALUE SPACE.
+006300
+006400 01  WS-DETAIL-LINE.
+006500     05  DL-NOM                      PIC X(12).
+006600     05  FILLER                      PIC X(02) VALUE SPACE.
+006700     05  DL-AGE                      PIC ZZ9.
+006800     05  FILLER                      PIC X(05) VALUE SPACE.
+006900     05  DL-SOLDE                     PIC ZZ,ZZZ,ZZ9.99.
+007000     05  FILLER                      PIC X(41) VALUE SPACE.
+007100
+007200 01  WS-TOTAL-LINE.
+007300     05  FILLER                      PIC X(14) VALUE
+007400         "TOTAL GENERAL".
+007500     05  FILLER                      PIC X(12) VALUE SPACE.
+007600     05  TL-TOTAL-SOLDE               PIC ZZZ,ZZZ,ZZ9.99.
+007700     05  FILLER                      PIC X(41) VALUE SPACE.
+007800
+007900 PROCEDURE DIVISION.
+008000 0000-MAINLINE.
+008100     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+008200
+008300     PERFORM 2000-PROCESS-CLIENTS THRU 2000-PROCESS-CLIENTS-EXIT
+008400         UNTIL WS-END-OF-CLIENTS.
+008500
+008600     PERFORM 8000-WRITE-TOTAL THRU 8000-WRITE-TOTAL-EXIT.
+008700     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+008800
+008900     STOP RUN.
+009000
+009100*-----------------------------------------------------------------
+009200* 1000-INITIALIZE - OPEN FILES, PRINT HEADINGS, PRIME THE READ.
+009300*-----------------------------------------------------------------
+009400 1000-INITIALIZE.
+009500     DISPLAY "TBALRPT - DEBUT DU RAPPORT DE BALANCE".
+009600
+009700     OPEN INPUT CLIENT-MASTER.
+009800     IF WS-CM-STATUS NOT = '00'
+009900         DISPLAY "TBALRPT - OUVERTURE CLIENT-MASTER ECHEC "
+010000             WS-CM-STATUS
+010100         MOVE 'Y' TO WS-EOF-SW
+010200         GO TO 1000-INITIALIZE-EXIT
+010300     END-IF.
+010400     MOVE 'Y' TO WS-CM-OPEN-SW.
+010500
+010600     OPEN OUTPUT TBAL-REPORT.
+010700     IF WS-TB-STATUS NOT = '00'
+010800         DISPLAY "TBALRPT - OUVERTURE TBAL-REPORT ECHEC "
+010900             WS-TB-STATUS
+011000         GO TO 1000-INITIALIZE-EXIT
+011100     END-IF.
+011200     MOVE 'Y' TO WS-TB-OPEN-SW.
+011300
+011400     MOVE WS-HEADING-1 TO TB-LINE.
+011500     WRITE TB-LINE.
+011600     MOVE WS-HEADING-2 TO TB-LINE.
+011700     WRITE TB-LINE.
+011800
+011900     PERFORM 2100-READ-CLIENT THRU 2100-READ-CLIENT-EXIT.
+012000 1000-INITIALIZE-EXIT.
+012100     EXIT.
+012200
+012300*-----------------------------------------------------------------
+012400* 2000-PROCESS-CLIENTS - PRINT ONE DETAIL LINE AND ACCUMULATE
+012500* THE RUNNING TOTAL.
+012600*-----------------------------------------------------------------
+012700 2000-PROCESS-CLIENTS.
+012800     ADD 1 TO WS-CLIENT-COUNT.
+012900     ADD SOLDE TO WS-TOTAL-SOLDE.
+013000
+013100     MOVE WS-NOM  TO DL-NOM.
+013200     MOVE WS-AGE  TO DL-AGE.
+013300     MOVE SOLDE   TO DL-SOLDE.
+013400     MOVE WS-DETAIL-LINE TO TB-LINE.
+013500     WRITE TB-LINE.
+013600
+013700     PERFORM 2100-READ-CLIENT THRU 2100-READ-CLIENT-EXIT.
+013800 2000-PROCESS-CLIENTS-EXIT.
+013900     EXIT.
+014000
+014100*-----------------------------------------------------------------
+014200* 2100-READ-CLIENT - GET THE NEXT CLIENT-MASTER RECORD.
+014300*-----------------------------------------------------------------
+014400 2100-READ-CLIENT.
+014500     READ CLIENT-MASTER NEXT RECORD
+014600         AT END
+014700             MOVE 'Y' TO WS-EOF-SW
+014800             GO TO 2100-READ-CLIENT-EXIT
+014900     END-READ.
+015000 2100-READ-CLIENT-EXIT.
+015100     EXIT.
+015200
+015300*-----------------------------------------------------------------
+015400* 8000-WRITE-TOTAL - GRAND TOTAL LINE AT THE FOOT OF THE REPORT.
+015500*-----------------------------------------------------------------
+015600 8000-WRITE-TOTAL.
+015700     MOVE WS-TOTAL-SOLDE TO TL-TOTAL-SOLDE.
+015800     MOVE WS-TOTAL-LINE TO TB-LINE.
+015900     WRITE TB-LINE.
+016000 8000-WRITE-TOTAL-EXIT.
+016100     EXIT.
+016200
+016300*-----------------------------------------------------------------
+016400* 9000-TERMINATE - CLOSE FILES AND DISPLAY A CONSOLE SUMMARY.  EACH
+016500* FILE IS CLOSED ONLY IF IT WAS ACTUALLY OPENED, SINCE A FAILED
+016600* OPEN ON CLIENT-MASTER SKIPS THE OPEN OF TBAL-REPORT ENTIRELY.
+016700*-----------------------------------------------------------------
+016800 9000-TERMINATE.
+016900     IF WS-CM-OPEN
+017000         CLOSE CLIENT-MASTER
+017100     END-IF.
+017200     IF WS-TB-OPEN
+017300         CLOSE TBAL-REPORT
+017400     END-IF.
+017500
+017600     DISPLAY "TBALRPT - CLIENTS TRAITES : " WS-CLIENT-COUNT.
+017700     DISPLAY "TBALRPT - TOTAL SOLDE     : " WS-TOTAL-SOLDE.
+017800     DISPLAY "TBALRPT - FIN DU RAPPORT".
+017900 9000-TERMINATE-EXIT.
+018000     EXIT.
