@@ -0,0 +1,206 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CLIENTINQ.
+000300 AUTHOR.        R. DUBOIS.
+000400 INSTALLATION.  SERVICE INFORMATIQUE.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED. 08/08/2026.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 08/08/2026 RD    Original program.  Menu-driven name-lookup
+001100*                  inquiry - searches CLIENT-MASTER for a name
+001200*                  or partial name and displays WS-NOM, WS-AGE
+001300*                  and SOLDE for every match, so the helpdesk
+001400*                  can answer a balance question without
+001500*                  knowing which batch run produced it.
+001600*-----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT CLIENT-MASTER  ASSIGN TO "CLIMAST"
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS SEQUENTIAL
+002300         RECORD KEY IS WS-NOM
+002400         FILE STATUS IS WS-CM-STATUS.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  CLIENT-MASTER.
+002900 01  CM-CLIENT-RECORD.
+003000     COPY CLIENTREC.
+003100
+003200 WORKING-STORAGE SECTION.
+003300*-----------------------------------------------------------------
+003400* SWITCHES.
+003500*-----------------------------------------------------------------
+003600 77  WS-CM-STATUS                    PIC X(02) VALUE '00'.
+003700 77  WS-EOF-SW                       PIC X(01) VALUE 'N'.
+003800     88  WS-END-OF-CLIENTS               VALUE 'Y'.
+003900 77  WS-DONE-SW                      PIC X(01) VALUE 'N'.
+004000     88  WS-INQUIRY-DONE                 VALUE 'Y'.
+004100 77  WS-MATCH-SW                     PIC X(01) VALUE 'N'.
+004200     88  WS-NAME-MATCHES                  VALUE 'Y'.
+004300 77  WS-FOUND-ANY-SW                 PIC X(01) VALUE 'N'.
+004400     88  WS-SOME-CLIENT-FOUND             VALUE 'Y'.
+004500
+004600*-----------------------------------------------------------------
+004700* SEARCH TEXT AND SCAN WORK FIELDS.
+004800*-----------------------------------------------------------------
+004900 77  WS-SEARCH-TEXT                  PIC X(12) VALUE SPACE.
+005000 77  WS-SEARCH-LEN                   PIC 9(02) VALUE ZERO.
+005100 77  WS-SCAN-POS                     PIC 9(02) VALUE ZERO.
+005200
+005300 PROCEDURE DIVISION.
+005400 0000-MAINLINE.
+005500     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+005600
+005700     PERFORM 2000-INQUIRY-LOOP THRU 2000-INQUIRY-LOOP-EXIT
+005800         UNTIL WS-INQUIRY-DONE.
+005900
+006000     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+006100
+006200     STOP RUN.
+006300
+006400*-----------------------------------------------------------------
+006500* 1000-INITIALIZE - ANNOUNCE THE TRANSACTION.
+006600*-----------------------------------------------------------------
+006700 1000-INITIALIZE.
+006800     DISPLAY "CLIENTINQ - RECHERCHE DE CLIENT PAR NOM".
+006900     DISPLAY "TAPEZ 'FIN' POUR TERMINER.".
+007000 1000-INITIALIZE-EXIT.
+007100     EXIT.
+007200
+007300*-----------------------------------------------------------------
+007400* 2000-INQUIRY-LOOP - ONE SEARCH REQUEST PER ITERATION.
+007500*-----------------------------------------------------------------
+007600 2000-INQUIRY-LOOP.
+007700     DISPLAY "NOM OU PARTIE DE NOM A RECHERCHER : ".
+007800     MOVE SPACE TO WS-SEARCH-TEXT.
+007900     ACCEPT WS-SEARCH-TEXT.
+008000
+008100     IF WS-SEARCH-TEXT = "FIN"
+008200         SET WS-INQUIRY-DONE TO TRUE
+008300     ELSE
+008400         PERFORM 2100-COMPUTE-SEARCH-LEN
+008500             THRU 2100-COMPUTE-SEARCH-LEN-EXIT
+008600         PERFORM 2200-SEARCH-CLIENTS THRU 2200-SEARCH-CLIENTS-EXIT
+008700     END-IF.
+008800 2000-INQUIRY-LOOP-EXIT.
+008900     EXIT.
+009000
+009100*-----------------------------------------------------------------
+009200* 2100-COMPUTE-SEARCH-LEN - FIND THE LENGTH OF THE SEARCH TEXT
+009300* BY SCANNING BACK FROM THE END OF THE FIELD FOR THE FIRST
+009400* NON-SPACE CHARACTER.
+009500*-----------------------------------------------------------------
+009600 2100-COMPUTE-SEARCH-LEN.
+009700     MOVE 12 TO WS-SEARCH-LEN.
+009800     PERFORM 2110-BACK-UP-ONE THRU 2110-BACK-UP-ONE-EXIT
+009900         UNTIL WS-SEARCH-LEN = ZERO
+010000             OR WS-SEARCH-TEXT(WS-SEARCH-LEN:1) NOT = SPACE.
+010100 2100-COMPUTE-SEARCH-LEN-EXIT.
+010200     EXIT.
+010300
+010400*-----------------------------------------------------------------
+010500* 2110-BACK-UP-ONE - STEP THE SEARCH LENGTH DOWN ONE POSITION.
+010600*-----------------------------------------------------------------
+010700 2110-BACK-UP-ONE.
+010800     SUBTRACT 1 FROM WS-SEARCH-LEN.
+010900 2110-BACK-UP-ONE-EXIT.
+011000     EXIT.
+011100
+011200*-----------------------------------------------------------------
+011300* 2200-SEARCH-CLIENTS - SCAN THE WHOLE CLIENT MASTER FOR RECORDS
+011400* WHOSE NAME CONTAINS THE SEARCH TEXT, DISPLAYING EACH MATCH.
+011500*-----------------------------------------------------------------
+011600 2200-SEARCH-CLIENTS.
+011700     IF WS-SEARCH-LEN = ZERO
+011800         DISPLAY "CLIENTINQ - TEXTE DE RECHERCHE VIDE"
+011900         GO TO 2200-SEARCH-CLIENTS-EXIT
+012000     END-IF.
+012100
+012200     OPEN INPUT CLIENT-MASTER.
+012300     IF WS-CM-STATUS NOT = '00'
+012400         DISPLAY "CLIENTINQ - OUVERTURE CLIENT-MASTER ECHEC "
+012500             WS-CM-STATUS
+012600         GO TO 2200-SEARCH-CLIENTS-EXIT
+012700     END-IF.
+012800
+012900     MOVE 'N' TO WS-EOF-SW.
+013000     MOVE 'N' TO WS-FOUND-ANY-SW.
+013100
+013200     PERFORM 2210-READ-CLIENT THRU 2210-READ-CLIENT-EXIT.
+013250     PERFORM 2220-CHECK-AND-DISPLAY
+013300         THRU 2220-CHECK-AND-DISPLAY-EXIT
+013400         UNTIL WS-END-OF-CLIENTS.
+013500
+013600     CLOSE CLIENT-MASTER.
+013700
+013800     IF NOT WS-SOME-CLIENT-FOUND
+013900         DISPLAY "CLIENTINQ - AUCUN CLIENT NE CORRESPOND"
+014000     END-IF.
+014100 2200-SEARCH-CLIENTS-EXIT.
+014200     EXIT.
+014300
+014400*-----------------------------------------------------------------
+014500* 2210-READ-CLIENT - GET THE NEXT CLIENT-MASTER RECORD.
+014600*-----------------------------------------------------------------
+014700 2210-READ-CLIENT.
+014800     READ CLIENT-MASTER NEXT RECORD
+014900         AT END
+015000             MOVE 'Y' TO WS-EOF-SW
+015100             GO TO 2210-READ-CLIENT-EXIT
+015200     END-READ.
+015300 2210-READ-CLIENT-EXIT.
+015400     EXIT.
+015500
+015600*-----------------------------------------------------------------
+015700* 2220-CHECK-AND-DISPLAY - TEST THE CURRENT CLIENT AGAINST THE
+015800* SEARCH TEXT AND DISPLAY IT WHEN IT MATCHES.
+015900*-----------------------------------------------------------------
+016000 2220-CHECK-AND-DISPLAY.
+016100     PERFORM 2300-SCAN-FOR-MATCH THRU 2300-SCAN-FOR-MATCH-EXIT.
+016200
+016300     IF WS-NAME-MATCHES
+016400         DISPLAY "CLIENT " WS-NOM " AGE " WS-AGE " SOLDE " SOLDE
+016500         SET WS-SOME-CLIENT-FOUND TO TRUE
+016600     END-IF.
+016700
+016800     PERFORM 2210-READ-CLIENT THRU 2210-READ-CLIENT-EXIT.
+016900 2220-CHECK-AND-DISPLAY-EXIT.
+017000     EXIT.
+017100
+017200*-----------------------------------------------------------------
+017300* 2300-SCAN-FOR-MATCH - SLIDE THE SEARCH TEXT ACROSS WS-NOM,
+017400* POSITION BY POSITION, LOOKING FOR A SUBSTRING MATCH.
+017500*-----------------------------------------------------------------
+017600 2300-SCAN-FOR-MATCH.
+017700     MOVE 'N' TO WS-MATCH-SW.
+017800     MOVE 1 TO WS-SCAN-POS.
+017900     PERFORM 2310-TEST-ONE-POSITION
+018000         THRU 2310-TEST-ONE-POSITION-EXIT
+018100         UNTIL WS-SCAN-POS > (13 - WS-SEARCH-LEN)
+018200             OR WS-NAME-MATCHES.
+018300 2300-SCAN-FOR-MATCH-EXIT.
+018400     EXIT.
+018500
+018600*-----------------------------------------------------------------
+018700* 2310-TEST-ONE-POSITION - COMPARE THE SEARCH TEXT AGAINST
+018800* WS-NOM STARTING AT WS-SCAN-POS, AND STEP TO THE NEXT POSITION.
+018900*-----------------------------------------------------------------
+019000 2310-TEST-ONE-POSITION.
+019100     IF WS-NOM(WS-SCAN-POS:WS-SEARCH-LEN)
+019200             = WS-SEARCH-TEXT(1:WS-SEARCH-LEN)
+019300         SET WS-NAME-MATCHES TO TRUE
+019400     END-IF.
+019500     ADD 1 TO WS-SCAN-POS.
+019600 2310-TEST-ONE-POSITION-EXIT.
+019700     EXIT.
+019800
+019900*-----------------------------------------------------------------
+020000* 9000-TERMINATE - END THE TRANSACTION.
+020100*-----------------------------------------------------------------
+020200 9000-TERMINATE.
+020300     DISPLAY "CLIENTINQ - FIN DE LA RECHERCHE".
+020400 9000-TERMINATE-EXIT.
+020500     EXIT.
