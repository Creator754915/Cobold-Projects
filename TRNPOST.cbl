@@ -0,0 +1,313 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TRNPOST.
+000300 AUTHOR.        R. DUBOIS.
+000400 INSTALLATION.  SERVICE INFORMATIQUE.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED. 08/08/2026.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 08/08/2026 RD    Original program.  Posts the daily
+001100*                  TRANSACTION file against CLIENT-MASTER,
+001200*                  carrying a real running SOLDE forward day to
+001300*                  day instead of a hardcoded balance.
+001400* 08/08/2026 RD    Added an overdraft check ahead of every debit
+001500*                  and an ON SIZE ERROR on the credit ADD, so a
+001600*                  transaction that would drive SOLDE negative or
+001700*                  past its picture size is rejected to
+001800*                  POST-EXCEPT-RPT instead of silently corrupting
+001900*                  the balance; rejected transactions with an
+002000*                  indicator that is neither 'D' nor 'C' instead
+002100*                  of being posted as a credit by default.
+002200* 08/08/2026 RD    Guarded CLOSE of each file in 9000-TERMINATE
+002300*                  against that file not having been opened; the
+002400*                  REWRITE of CM-CLIENT-RECORD is now status-
+002500*                  checked before the posted count is incremented.
+002600*-----------------------------------------------------------------
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CLIENT-MASTER   ASSIGN TO "CLIMAST"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS DYNAMIC
+003300         RECORD KEY IS WS-NOM
+003400         FILE STATUS IS WS-CM-STATUS.
+003500
+003600     SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-TR-STATUS.
+003900
+004000     SELECT POST-EXCEPT-RPT ASSIGN TO "PSTEXCPT"
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-PE-STATUS.
+004300
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  CLIENT-MASTER.
+004700 01  CM-CLIENT-RECORD.
+004800     COPY CLIENTREC.
+004900
+005000 FD  TRANSACTION-FILE.
+005100 01  TR-RECORD.
+005200     05  TR-NOM                      PIC X(12).
+005300     05  TR-MONTANT                  PIC 9(06)V99.
+005400     05  TR-INDICATEUR               PIC X(01).
+005500         88  TR-DEBIT                    VALUE 'D'.
+005600         88  TR-CREDIT                   VALUE 'C'.
+005700
+005800 FD  POST-EXCEPT-RPT.
+005900 01  PE-RECORD                       PIC X(80).
+006000
+006100 WORKING-STORAGE SECTION.
+006200*-----------------------------------------------------------------
+006300* SWITCHES AND COUNTERS.
+006400*-----------------------------------------------------------------
+006500 77  WS-CM-STATUS                    PIC X(02) VALUE '00'.
+006600 77  WS-TR-STATUS                    PIC X(02) VALUE '00'.
+006700 77  WS-PE-STATUS                    PIC X(02) VALUE '00'.
+006800 77  WS-EOF-SW                       PIC X(01) VALUE 'N'.
+006900     88  WS-END-OF-TRANSACTIONS          VALUE 'Y'.
+007000 77  WS-CM-OPEN-SW                   PIC X(01) VALUE 'N'.
+007100     88  WS-CM-OPEN                      VALUE 'Y'.
+007200 77  WS-TR-OPEN-SW                   PIC X(01) VALUE 'N'.
+007300     88  WS-TR-OPEN                      VALUE 'Y'.
+007400 77  WS-PE-OPEN-SW                   PIC X(01) VALUE 'N'.
+007500     88  WS-PE-OPEN                      VALUE 'Y'.
+007600 77  WS-POSTED-COUNT                 PIC 9(05) COMP VALUE ZERO.
+007700 77  WS-REJECT-COUNT                 PIC 9(05) COMP VALUE ZERO.
+007800
+007900 PROCEDURE DIVISION.
+008000 0000-MAINLINE.
+008100     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+008200
+008300     PERFORM 2000-PROCESS-TRANSACTIONS
+008400         THRU 2000-PROCESS-TRANSACTIONS-EXIT
+008500         UNTIL WS-END-OF-TRANSACTIONS.
+008600
+008700     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+008800
+008900     STOP RUN.
+009000
+009100*-----------------------------------------------------------------
+009200* 1000-INITIALIZE - OPEN THE CLIENT MASTER FOR UPDATE, OPEN THE
+009300* TRANSACTION FILE, AND PRIME THE FIRST READ.
+009400*-----------------------------------------------------------------
+009500 1000-INITIALIZE.
+009600     DISPLAY "TRNPOST - DEBUT DU TRAITEMENT DES TRANSACTIONS".
+009700
+009800     OPEN I-O CLIENT-MASTER.
+009900     IF WS-CM-STATUS NOT = '00'
+010000         DISPLAY "TRNPOST - OUVERTURE CLIENT-MASTER ECHEC "
+010100             WS-CM-STATUS
+010200         MOVE 'Y' TO WS-EOF-SW
+010300         GO TO 1000-INITIALIZE-EXIT
+010400     END-IF.
+010500     MOVE 'Y' TO WS-CM-OPEN-SW.
+010600
+010700     OPEN INPUT TRANSACTION-FILE.
+010800     IF WS-TR-STATUS NOT = '00'
+010900         DISPLAY "TRNPOST - OUVERTURE TRANSACTION-FILE ECHEC "
+011000             WS-TR-STATUS
+011100         MOVE 'Y' TO WS-EOF-SW
+011200         GO TO 1000-INITIALIZE-EXIT
+011300     END-IF.
+011400     MOVE 'Y' TO WS-TR-OPEN-SW.
+011500
+011600     OPEN OUTPUT POST-EXCEPT-RPT.
+011700     IF WS-PE-STATUS NOT = '00'
+011800         DISPLAY "TRNPOST - OUVERTURE POST-EXCEPT-RPT ECHEC "
+011900             WS-PE-STATUS
+012000     ELSE
+012100         MOVE 'Y' TO WS-PE-OPEN-SW
+012200     END-IF.
+012300
+012400     PERFORM 2100-READ-TRANSACTION
+012500         THRU 2100-READ-TRANSACTION-EXIT.
+012600 1000-INITIALIZE-EXIT.
+012700     EXIT.
+012800
+012900*-----------------------------------------------------------------
+013000* 2000-PROCESS-TRANSACTIONS - LOOK UP THE CLIENT FOR THE CURRENT
+013100* TRANSACTION AND POST IT AGAINST SOLDE.
+013200*-----------------------------------------------------------------
+013300 2000-PROCESS-TRANSACTIONS.
+013400     MOVE TR-NOM TO WS-NOM.
+013500     READ CLIENT-MASTER
+013600         INVALID KEY
+013700             ADD 1 TO WS-REJECT-COUNT
+013800             PERFORM 2700-WRITE-EXCEPTION
+013900                 THRU 2700-WRITE-EXCEPTION-EXIT
+014000         NOT INVALID KEY
+014100             IF NOT TR-DEBIT AND NOT TR-CREDIT
+014200                 ADD 1 TO WS-REJECT-COUNT
+014300                 PERFORM 2710-WRITE-BAD-INDICATOR-EXCEPTION
+014400                     THRU 2710-WRITE-BAD-INDICATOR-EXCEPTION-EXIT
+014500             ELSE
+014600                 IF TR-DEBIT AND TR-MONTANT > SOLDE
+014700                     ADD 1 TO WS-REJECT-COUNT
+014800                     PERFORM 2750-WRITE-OVERDRAFT-EXCEPTION
+014900                         THRU 2750-WRITE-OVERDRAFT-EXCEPTION-EXIT
+015000                 ELSE
+015100                     PERFORM 2300-APPLY-TRANSACTION
+015200                         THRU 2300-APPLY-TRANSACTION-EXIT
+015300                 END-IF
+015400             END-IF
+015500     END-READ.
+015600
+015700     PERFORM 2100-READ-TRANSACTION
+015800         THRU 2100-READ-TRANSACTION-EXIT.
+015900 2000-PROCESS-TRANSACTIONS-EXIT.
+016000     EXIT.
+016100
+016200*-----------------------------------------------------------------
+016300* 2100-READ-TRANSACTION - GET THE NEXT TRANSACTION RECORD.
+016400*-----------------------------------------------------------------
+016500 2100-READ-TRANSACTION.
+016600     READ TRANSACTION-FILE
+016700         AT END
+016800             MOVE 'Y' TO WS-EOF-SW
+016900             GO TO 2100-READ-TRANSACTION-EXIT
+017000     END-READ.
+017100 2100-READ-TRANSACTION-EXIT.
+017200     EXIT.
+017300
+017400*-----------------------------------------------------------------
+017500* 2300-APPLY-TRANSACTION - DEBIT OR CREDIT SOLDE AND REWRITE THE
+017600* CLIENT MASTER SO THE BALANCE CARRIES FORWARD.  THE POSTED COUNT
+017700* IS ONLY INCREMENTED WHEN THE REWRITE ITSELF SUCCEEDS.
+017800*-----------------------------------------------------------------
+017900 2300-APPLY-TRANSACTION.
+018000     IF TR-DEBIT
+018100         SUBTRACT TR-MONTANT FROM SOLDE
+018200         REWRITE CM-CLIENT-RECORD
+018300         IF WS-CM-STATUS = '00'
+018400             ADD 1 TO WS-POSTED-COUNT
+018500         ELSE
+018600             DISPLAY "TRNPOST - REWRITE CLIENT-MASTER ECHEC "
+018700                 WS-NOM " " WS-CM-STATUS
+018800         END-IF
+018900     ELSE
+019000         ADD TR-MONTANT TO SOLDE
+019100             ON SIZE ERROR
+019200                 ADD 1 TO WS-REJECT-COUNT
+019300                 PERFORM 2760-WRITE-OVERFLOW-EXCEPTION
+019400                     THRU 2760-WRITE-OVERFLOW-EXCEPTION-EXIT
+019500             NOT ON SIZE ERROR
+019600                 REWRITE CM-CLIENT-RECORD
+019700                 IF WS-CM-STATUS = '00'
+019800                     ADD 1 TO WS-POSTED-COUNT
+019900                 ELSE
+020000                     DISPLAY "TRNPOST - REWRITE ECHEC "
+020100                         WS-NOM " " WS-CM-STATUS
+020200                 END-IF
+020300         END-ADD
+020400     END-IF.
+020500 2300-APPLY-TRANSACTION-EXIT.
+020600     EXIT.
+020700
+020800*-----------------------------------------------------------------
+020900* 2700-WRITE-EXCEPTION - LOG A TRANSACTION THAT DOES NOT MATCH
+021000* ANY CLIENT ON FILE.
+021100*-----------------------------------------------------------------
+021200 2700-WRITE-EXCEPTION.
+021300     MOVE SPACE TO PE-RECORD.
+021400     STRING "TRANSACTION REJETEE - CLIENT INCONNU "
+021500                 DELIMITED BY SIZE
+021600            TR-NOM    DELIMITED BY SIZE
+021700            " MONTANT=" DELIMITED BY SIZE
+021800            TR-MONTANT  DELIMITED BY SIZE
+021900       INTO PE-RECORD
+022000     END-STRING.
+022100
+022200     WRITE PE-RECORD.
+022300 2700-WRITE-EXCEPTION-EXIT.
+022400     EXIT.
+022500
+022600*-----------------------------------------------------------------
+022700* 2710-WRITE-BAD-INDICATOR-EXCEPTION - LOG A TRANSACTION WHOSE
+022800* TR-INDICATEUR IS NEITHER 'D' NOR 'C', SO IT NEVER FALLS THROUGH
+022900* TO BE POSTED AS A CREDIT BY DEFAULT.
+023000*-----------------------------------------------------------------
+023100 2710-WRITE-BAD-INDICATOR-EXCEPTION.
+023200     MOVE SPACE TO PE-RECORD.
+023300     STRING "TRANSACTION REJETEE - INDICATEUR INVALIDE "
+023400                 DELIMITED BY SIZE
+023500            TR-NOM          DELIMITED BY SIZE
+023600            " INDICATEUR="  DELIMITED BY SIZE
+023700            TR-INDICATEUR   DELIMITED BY SIZE
+023800       INTO PE-RECORD
+023900     END-STRING.
+024000
+024100     WRITE PE-RECORD.
+024200 2710-WRITE-BAD-INDICATOR-EXCEPTION-EXIT.
+024300     EXIT.
+024400
+024500*-----------------------------------------------------------------
+024600* 2750-WRITE-OVERDRAFT-EXCEPTION - LOG A DEBIT THAT WOULD TAKE
+024700* SOLDE BELOW ZERO.  SOLDE IS UNSIGNED, SO AN UNCHECKED SUBTRACT
+024800* WOULD SILENTLY STORE THE ABSOLUTE VALUE OF THE SHORTFALL
+024900* INSTEAD OF RAISING A SIZE ERROR - THE TRANSACTION IS REJECTED
+025000* HERE INSTEAD OF BEING APPLIED.
+025100*-----------------------------------------------------------------
+025200 2750-WRITE-OVERDRAFT-EXCEPTION.
+025300     MOVE SPACE TO PE-RECORD.
+025400     STRING "TRANSACTION REJETEE - SOLDE INSUFF "
+025500                 DELIMITED BY SIZE
+025600            TR-NOM    DELIMITED BY SIZE
+025700            " SOLDE="   DELIMITED BY SIZE
+025800            SOLDE       DELIMITED BY SIZE
+025900            " MONTANT=" DELIMITED BY SIZE
+026000            TR-MONTANT  DELIMITED BY SIZE
+026100       INTO PE-RECORD
+026200         ON OVERFLOW
+026300             DISPLAY "TRNPOST - LIGNE D'EXCEPTION TRONQUEE"
+026400     END-STRING.
+026500
+026600     WRITE PE-RECORD.
+026700 2750-WRITE-OVERDRAFT-EXCEPTION-EXIT.
+026800     EXIT.
+026900
+027000*-----------------------------------------------------------------
+027100* 2760-WRITE-OVERFLOW-EXCEPTION - LOG A CREDIT THAT WOULD HAVE
+027200* PUSHED SOLDE PAST ITS PICTURE SIZE.  SOLDE IS LEFT UNCHANGED BY
+027300* THE ON SIZE ERROR ON THE ADD, SO NOTHING NEEDS TO BE BACKED OUT
+027400* HERE - THE TRANSACTION IS SIMPLY REJECTED.
+027500*-----------------------------------------------------------------
+027600 2760-WRITE-OVERFLOW-EXCEPTION.
+027700     MOVE SPACE TO PE-RECORD.
+027800     STRING "TRANSACTION REJETEE - DEPASSEMENT "
+027900                 DELIMITED BY SIZE
+028000            TR-NOM    DELIMITED BY SIZE
+028100            " SOLDE="   DELIMITED BY SIZE
+028200            SOLDE       DELIMITED BY SIZE
+028300            " MONTANT=" DELIMITED BY SIZE
+028400            TR-MONTANT  DELIMITED BY SIZE
+028500       INTO PE-RECORD
+028600         ON OVERFLOW
+028700             DISPLAY "TRNPOST - LIGNE D'EXCEPTION TRONQUEE"
+028800     END-STRING.
+028900
+029000     WRITE PE-RECORD.
+029100 2760-WRITE-OVERFLOW-EXCEPTION-EXIT.
+029200     EXIT.
+029300
+029400*-----------------------------------------------------------------
+029500* 9000-TERMINATE - CLOSE EACH FILE THAT WAS ACTUALLY OPENED AND
+029600* DISPLAY RUN TOTALS.
+029700*-----------------------------------------------------------------
+029800 9000-TERMINATE.
+029900     IF WS-CM-OPEN
+030000         CLOSE CLIENT-MASTER
+030100     END-IF.
+030200     IF WS-TR-OPEN
+030300         CLOSE TRANSACTION-FILE
+030400     END-IF.
+030500     IF WS-PE-OPEN
+030600         CLOSE POST-EXCEPT-RPT
+030700     END-IF.
+030800
+030900     DISPLAY "TRNPOST - TRANSACTIONS POSTEES : " WS-POSTED-COUNT.
+031000     DISPLAY "TRNPOST - TRANSACTIONS REJETEES: " WS-REJECT-COUNT.
+031100     DISPLAY "TRNPOST - FIN DU TRAITEMENT".
+031200 9000-TERMINATE-EXIT.
+031300     EXIT.
