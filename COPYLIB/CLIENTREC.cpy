@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK   :  CLIENTREC
+      *    AUTHOR     :  R. DUBOIS
+      *    INSTALLATION: SERVICE INFORMATIQUE
+      *    DATE-WRITTEN: 08/08/2026
+      *    REMARKS    :  Common client-record layout, shared by every
+      *                  program that reads or writes CLIENT-MASTER
+      *                  (FirstProgram, TBALRPT, TRNPOST, INTCALC,
+      *                  CLIENTINQ).  COPY this member under a single
+      *                  01-level header in each program - do not
+      *                  redefine these fields by hand.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    08/08/2026 RD    Original copy member.
+      ******************************************************************
+           05  WS-NOM                      PIC X(12).
+           05  WS-AGE                      PIC 9(03).
+           05  SOLDE                       PIC 9(04)V99.
+           05  WS-MAJEUR-SW                PIC X(01).
+               88  WS-MAJEUR                   VALUE 'O'.
+               88  WS-MINEUR                   VALUE 'N'.
