@@ -0,0 +1,39 @@
+//FIRSTJOB JOB (ACCTG),'TRAITEMENT CLIENT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* FIRSTJOB - BATCH TRAITEMENT DU FICHIER CLIENT-MASTER          *
+//*                                                                *
+//* DRIVES FIRSTPROGRAM OVER THE FULL CLIENT-MASTER FILE.         *
+//* FIRSTPROGRAM COMMITS A CHECKPOINT RECORD (CKPTFILE) AFTER     *
+//* EACH CLIENT IT SUCCESSFULLY PROCESSES.                        *
+//*                                                                *
+//* NORMAL (OVERNIGHT) SUBMISSION - AS CODED BELOW, WITH NO       *
+//* RESTART= PARAMETER ON THE JOB CARD.  STEP0 RUNS FIRST AND     *
+//* CLEARS CKPTFILE, SO STEP1 ALWAYS STARTS FROM THE TOP OF       *
+//* CLIENT-MASTER AND PROCESSES THE WHOLE FILE.                   *
+//*                                                                *
+//* RESTART AFTER AN ABEND - RESUBMIT THIS SAME JCL WITH           *
+//* RESTART=STEP1 ADDED TO THE JOB CARD.  JES THEN SKIPS STEP0,    *
+//* SO CKPTFILE IS LEFT INTACT, AND STEP1 PICKS UP IMMEDIATELY     *
+//* AFTER THE LAST CLIENT THAT WAS COMMITTED INSTEAD OF            *
+//* REPROCESSING THE WHOLE FILE.                                  *
+//*--------------------------------------------------------------*
+//STEP0    EXEC PGM=IEFBR14
+//CKPTFILE DD   DSN=PROD.CLIENT.CKPTFILE,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=12)
+//STEP1    EXEC PGM=FIRSTPROGRAM
+//CLIMAST  DD   DSN=PROD.CLIENT.MASTER,DISP=OLD
+//EXCPTRPT DD   DSN=PROD.CLIENT.EXCPTRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//AUDITLOG DD   DSN=PROD.CLIENT.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//CKPTFILE DD   DSN=PROD.CLIENT.CKPTFILE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=12)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
